@@ -23,40 +23,187 @@
                ASSIGN GPARPT.
 
 
+           SELECT EXCEPTION-REPORT
+               ASSIGN EXCPRPT.
+
+
+           SELECT AGE-PARM-FILE
+               ASSIGN AGEPARM
+               FILE STATUS IS WS-AGEPARM-STATUS.
+
+
+           SELECT GRADE-PARM-FILE
+               ASSIGN GRDPARM
+               FILE STATUS IS WS-GRDPARM-STATUS.
+
+
+           SELECT DEANS-LIST-FILE
+               ASSIGN DEANLIST.
+
+
+           SELECT PROBATION-REPORT
+               ASSIGN PROBRPT.
+
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN CHKPT
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS CHK-TYPE
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+
 
        DATA DIVISION.
 
        FILE SECTION.
 
        FD  STUDENT-FILE.
-       
-            COPY STUDLABT IN KC2477.SHARED.COBOL.STUDGPA
-       
-       
-          
-          
+
+            COPY STUDLABT IN KC2477.SHARED.COBOL.STUDGPA.
+
+
 
 
        FD  GPA-REPORT.
 
        01  PRINT-REC      PIC X(132).
 
+
+       FD  EXCEPTION-REPORT.
+
+       01  EXCP-REC       PIC X(132).
+
+
+       FD  AGE-PARM-FILE.
+
+       01  AGE-PARM-RECORD.
+           05  AP-HIGH-AGE        PIC 99.
+           05  AP-CAPTION         PIC X(11).
+
+
+       FD  GRADE-PARM-FILE.
+
+       01  GRADE-PARM-RECORD.
+           05  GP-GRADE           PIC 99.
+           05  GP-POINTS          PIC 9V9.
+           05  GP-LETTER          PIC XX.
+
+
+       FD  DEANS-LIST-FILE.
+
+       01  DEANS-LIST-RECORD.
+           05  DL-STUDENT-ID       PIC 9(09).
+           05  DL-STUDENT-NAME     PIC X(30).
+           05  DL-TOTAL-GPA        PIC 999V99.
+           05  DL-TOTAL-CREDITS    PIC 999V99.
+
+
+       FD  PROBATION-REPORT.
+
+       01  PROB-REC               PIC X(132).
+
+
+       FD  CHECKPOINT-FILE.
+
+       01  CHECKPOINT-RECORD.
+           05  CHK-TYPE               PIC X(10).
+           05  CHK-LAST-STUDENT-ID    PIC 9(09).
+           05  CHK-RECORDS-READ       PIC 9(07).
+           05  CHK-RECORDS-PROCESSED  PIC 9(07).
+           05  CHK-REJ-ZERO-CREDIT    PIC 9(05).
+           05  CHK-REJ-UNMATCHED-AGE  PIC 9(05).
+           05  CHK-REJ-UNMATCHED-GRADE PIC 9(05).
+           05  CHK-TALLY-TBL          PIC 999 OCCURS 70 TIMES.
+
        WORKING-STORAGE SECTION.
 
        01  WORK-FIELDS.
            05  STUMAST-EOF-SWITCH      PIC X(01)   VALUE "N".
                88  STUMAST-EOF                     VALUE "Y".
            05  WS-STUD-STATUS          PIC XX.
+           05  WS-AGEPARM-STATUS       PIC XX.
+           05  AGE-PARM-EOF-SWITCH     PIC X(01)   VALUE "N".
+               88  AGE-PARM-EOF                    VALUE "Y".
+           05  WS-NUM-AGE-BRACKETS     PIC 99      VALUE ZERO.
+           05  WS-GRDPARM-STATUS       PIC XX.
+           05  GRADE-PARM-EOF-SWITCH   PIC X(01)   VALUE "N".
+               88  GRADE-PARM-EOF                  VALUE "Y".
            05  SPACE-CONTROL           PIC 99 VALUE 1.
            05  WS-POINTS-EARNED        PIC 999V99.
            05  WS-TOTAL-CREDITS        PIC 999V99.
            05  WS-TOTAL-GPA            PIC 999V99.
            05  WS-STUD-AGE             PIC 999.
-           
-           05 RECORD-FOUND              PIC X.
-           
+
+           05  WS-TOTAL-ACCUM          PIC 9(04).
+           05  WS-RECORDS-READ         PIC 9(07) VALUE ZERO.
+           05  WS-RECORDS-PROCESSED    PIC 9(07) VALUE ZERO.
+           05  WS-REJ-ZERO-CREDIT      PIC 9(05) VALUE ZERO.
+           05  WS-REJ-UNMATCHED-AGE    PIC 9(05) VALUE ZERO.
+           05  WS-REJ-UNMATCHED-GRADE  PIC 9(05) VALUE ZERO.
+           05  WS-RECORDS-REJECTED     PIC 9(05) VALUE ZERO.
+           05  WS-STUDENT-TALLIED      PIC X     VALUE "N".
+              88  STUDENT-WAS-TALLIED        VALUE "Y".
+           05  WS-AGE-MATCH-SWITCH     PIC X     VALUE "N".
+              88  AGE-WAS-MATCHED            VALUE "Y".
+           05  WS-DEANS-GPA-THRESHOLD  PIC 9V9   VALUE 3.5.
+           05  WS-DEANS-MIN-CREDITS    PIC 999V99 VALUE 012.00.
+           05  WS-PROBATION-THRESHOLD  PIC 9V9   VALUE 2.0.
+           05  WS-CHKPT-STATUS         PIC XX.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 00500.
+           05  WS-SINCE-CHECKPOINT     PIC 9(05) VALUE ZERO.
+           05  WS-RESTART-KEY          PIC 9(09) VALUE ZERO.
+           05  WS-RESTART-SWITCH       PIC X     VALUE "N".
+              88  RESTART-CHECKPOINT-FOUND   VALUE "Y".
+           05  WS-TALLY-IDX            PIC 99    VALUE ZERO.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  EXCP-STUDENT-ID        PIC 9(09).
+           05                         PIC X(02)  VALUE SPACE.
+           05  EXCP-MESSAGE           PIC X(60).
+           05                         PIC X(61)  VALUE SPACE.
+
+       01  EXCEPTION-HEADING-LINE.
+           05                 PIC X(06)   VALUE "DATE: ".
+           05  EXH-MONTH      PIC 9(02).
+           05                 PIC X(01)   VALUE "/".
+           05  EXH-DAY        PIC 9(02).
+           05                 PIC X(01)   VALUE "/".
+           05  EXH-YEAR       PIC 9(04).
+           05                 PIC X(08)   VALUE SPACE.
+           05                 PIC X(26)
+               VALUE "STUDGPA EXCEPTION LISTING".
+           05                 PIC X(82)  VALUE SPACE.
 
 
+       01  PROBATION-HEADING-LINE.
+           05                 PIC X(06)   VALUE "DATE: ".
+           05  PRH-MONTH      PIC 9(02).
+           05                 PIC X(01)   VALUE "/".
+           05  PRH-DAY        PIC 9(02).
+           05                 PIC X(01)   VALUE "/".
+           05  PRH-YEAR       PIC 9(04).
+           05                 PIC X(08)   VALUE SPACE.
+           05                 PIC X(32)
+               VALUE "ACADEMIC PROBATION LISTING".
+           05                 PIC X(76)  VALUE SPACE.
+
+       01  PROBATION-COLUMN-LINE.
+           05                 PIC X(11)  VALUE "STUDENT ID".
+           05                 PIC X(04)  VALUE SPACE.
+           05                 PIC X(13)  VALUE "AGE CATEGORY".
+           05                 PIC X(04)  VALUE SPACE.
+           05                 PIC X(03)  VALUE "GPA".
+           05                 PIC X(97)  VALUE SPACE.
+
+       01  PROBATION-DETAIL-LINE.
+           05  PR-STUDENT-ID      PIC 9(09).
+           05                     PIC X(06)  VALUE SPACE.
+           05  PR-AGE-CATEGORY    PIC X(11).
+           05                     PIC X(06)  VALUE SPACE.
+           05  PR-GPA             PIC 9.99.
+           05                     PIC X(89)  VALUE SPACE.
+
        01  CURRENT-DATE-AND-TIME.
            05  CD-CURRENT-DATE.
               10  CD-YEAR             PIC 9(04).
@@ -66,112 +213,43 @@
               10  CD-HOURS            PIC 9(02).
               10  CD-MINUTES          PIC 9(02).
            05                         PIC X(09).
-           
-           
-           
-         01 POINTS-EARNED                              
-                  05             pic 99 value 95.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'A+'
-                                                 
-                  05             pic 99 value 90.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'A'
-                  
-                    05             pic 99 value 85.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'b+'
-                                                 
-                  05             pic 99 value 80.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'B'
-                  
-                    05             pic 99 value 75.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'C+'
-                                                 
-                  05             pic 99 value 70.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'C'
-                  
-                  05             pic 99 value 65.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'D+'
-                                                 
-                  05             pic 99 value 60.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'D'
-                  
-                  05             pic 99 value 59.              
-                  05             pic 9V9 value 4.0.
-                  05             PIC XX   VALUE 'F'
-                                               
-        01 POINTS-EARNED-tbl redefines POINTS-EARNED.      
-                    05 GRADE    occurs 9 times            
-                       indexed by group-x.       
-                            10 GRADE        pic 99.              
-                            10 POINTS       pic 9V9.  
-                            10 LETTER      pic XX.      
-
-
-
-
-        01  AGE-TO-GPA   
-                05                         PIC 99 VALUE 25.
-                05                         PIC 9V9 VALUE 3.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 3.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 2.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 2.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 1.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9   VALUE 1.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9   VALUE 0.9.
-                05                         PIC 999 VALUE 0.
-                
-                05                         PIC 99 VALUE 34.
-                05                         PIC 9V9 VALUE 3.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 3.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 2.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 2.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 1.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9   VALUE 1.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9   VALUE 0.9.
-                05                         PIC 999 VALUE 0.
-                
-                05                         PIC 99 VALUE 35.
-                05                         PIC 9V9 VALUE 3.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 3.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 2.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 2.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9  VALUE 1.5.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9   VALUE 1.0.
-                05                         PIC 999 VALUE 0.
-                05                         PIC 9V9   VALUE 0.9.
-                05                         PIC 999 VALUE 0.
-        01 AGE-GPA-TABLE REDEFINES AGE-TO-GPA
-                      05 AGE      OCCURS 3 TIMES
+
+
+
+       01 WS-NUM-GRADES              PIC 99 VALUE ZERO.
+
+       01 GRADE-TBL-GROUP.
+                   05 GRADE-TBL OCCURS 1 TO 9 TIMES
+                      DEPENDING ON WS-NUM-GRADES
+                      INDEXED BY GROUP-X.
+                           10 GRADE        pic 99.
+                           10 POINTS       pic 9V9.
+                           10 LETTER      pic XX.
+
+
+
+
+       01  GPA-BREAKPOINT-VALUES.
+           05                         PIC 9V9 VALUE 3.5.
+           05                         PIC 9V9 VALUE 3.0.
+           05                         PIC 9V9 VALUE 2.5.
+           05                         PIC 9V9 VALUE 2.0.
+           05                         PIC 9V9 VALUE 1.5.
+           05                         PIC 9V9 VALUE 1.0.
+           05                         PIC 9V9 VALUE 0.0.
+       01  GPA-BREAKPOINT-TBL REDEFINES GPA-BREAKPOINT-VALUES.
+           05  GPA-BREAKPOINT        PIC 9V9 OCCURS 7 TIMES.
+
+       01  AGE-GPA-TABLE.
+                      05 AGE      OCCURS 1 TO 10 TIMES
+                                   DEPENDING ON WS-NUM-AGE-BRACKETS
                                    INDEXED BY AGE-X.
-                         10 HIGH-AGE  PIC 99.
+                         10 HIGH-AGE     PIC 99.
+                         10 AGE-CAPTION  PIC X(11).
                          10 GPA-LEVEL  OCCURS 7 TIMES
                                        INDEXED BY GPA-X.
                              15  LOW-GPA    PIC 9V9.
-                             15  TALLY      PIC 999.
+                             15  WS-TALLY      PIC 999.
 
        01  HEADING-LINE-1.
            05                 PIC X(06)   VALUE "DATE: ".
@@ -182,7 +260,7 @@
            05  HL1-YEAR       PIC 9(04).
            05                 PIC X(08)   VALUE SPACE.
            05                 PIC X(37)
-           05          VALUE "GPA RANGE WITHIN STUDENT AGE CATEGORY".
+               VALUE "GPA RANGE WITHIN STUDENT AGE CATEGORY".
            05                 PIC X(08)   VALUE SPACE.
            05                 PIC X(07)   VALUE "TIME: ".
            05  HL2-HOURS      PIC 9(02).
@@ -217,14 +295,6 @@
            05             PIC X(37)  VALUE SPACE.
 
 
-       01  DETAIL-LINE-CAPTIONS.
-           05                   PIC X(11) VALUE '    <25 YRS'.
-           05                   PIC X(11) VALUE '25 - 34 YRS'.
-           05                   PIC X(11) VALUE '   35 > YRS'.
-       01  DETAIL-LINE-CAPTIONS-R REDEFINES DETAIL-LINE-CAPTIONS.
-           05     DETAIL-CAPTION    PIC X(11) OCCURS 3 TIMES.
-
-
 
        01  DETAIL-LINE.
            05  DL-GPA-RANGE-CAPTION  PIC X(11).
@@ -243,36 +313,76 @@
               10  TL-NUMBER-STUDENTS PIC ZZZ9.
            05                        PIC X(55)  VALUE SPACE.
 
+       01  TRAILER-HEADING-LINE.
+           05                 PIC X(28)
+               VALUE "STUDGPA CONTROL TOTALS".
+           05                 PIC X(104)  VALUE SPACE.
 
-
-       PROCEDURE DIVISION.
-
-            PERFORM 100-HSK.
-            
-        PERFORM UNTIL STUMAST-EOF                  
-       READ TRANSACTION-IN                          
-       IF WS-STUD-STATUS = '10'                    
-          SET STUMAST-EOF TO TRUE       
-       ELSE                                         
-         IF WS-STUD-STATUS = '00'                  
-          PERFORM 110-PROCESS                   
-       ELSE                                         
-         MOVE 'NO' TO ARE-THERE-MORE-RECORDS        
-         DISPLAY '******************************'   
-         DISPLAY ' 000-MAIN-MODULE'                 
-         DISPLAY ' ERROR IN READING THE TRANS FILE' 
-         DISPLAY ' FILE STATUS IS ', WS-STUD-STATUS
-         DISPLAY '*******************************'  
-        END-IF                                      
-      END-IF                                        
-     END-PERFORM                                    
-                          
-     STOP RUN.                                      
-
+       01  TRAILER-DETAIL-LINE.
+           05  TR-CAPTION             PIC X(36).
+           05  TR-COUNT               PIC Z,ZZZ,ZZ9.
+           05                         PIC X(87)  VALUE SPACE.
 
 
 
+       PROCEDURE DIVISION.
 
+       000-MAIN-MODULE.
+
+           PERFORM 100-HSK.
+
+           IF RESTART-CHECKPOINT-FOUND
+               MOVE WS-RESTART-KEY TO SM-STUDENT-ID
+               START STUDENT-FILE KEY IS GREATER THAN SM-STUDENT-ID
+                   INVALID KEY
+                       DISPLAY '******************************'
+                       DISPLAY ' 000-MAIN-MODULE'
+                       DISPLAY ' RESTART KEY NOT FOUND - RESUME AT TOP'
+                       DISPLAY '*******************************'
+               END-START
+           END-IF.
+
+           PERFORM UNTIL STUMAST-EOF
+               READ STUDENT-FILE
+                   AT END
+                       SET STUMAST-EOF TO TRUE
+               END-READ
+               IF NOT STUMAST-EOF
+                   IF WS-STUD-STATUS = '00'
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 110-PROCESS
+                       ADD 1 TO WS-SINCE-CHECKPOINT
+                       IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                           PERFORM 150-WRITE-CHECKPOINT
+                           MOVE ZERO TO WS-SINCE-CHECKPOINT
+                       END-IF
+                   ELSE
+                       DISPLAY '******************************'
+                       DISPLAY ' 000-MAIN-MODULE'
+                       DISPLAY ' ERROR IN READING THE STUDENT FILE'
+                       DISPLAY ' FILE STATUS IS ', WS-STUD-STATUS
+                       DISPLAY '*******************************'
+                       SET STUMAST-EOF TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 225-PRINT-DETAIL-LINES
+               VARYING AGE-X FROM 1 BY 1
+               UNTIL AGE-X > WS-NUM-AGE-BRACKETS.
+
+           PERFORM 230-PRINT-TOTAL-LINE.
+           PERFORM 240-PRINT-TRAILER.
+           PERFORM 160-CLEAR-CHECKPOINT.
+
+           CLOSE STUDENT-FILE
+                 GPA-REPORT
+                 EXCEPTION-REPORT
+                 DEANS-LIST-FILE
+                 PROBATION-REPORT
+                 CHECKPOINT-FILE.
+
+           STOP RUN.
 
 
        100-HSK.
@@ -283,64 +393,302 @@
            MOVE CD-YEAR    TO HL1-YEAR.
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
-
-           OPEN INPUT STUDENT-FILE
-                OUTPUT GPA-REPORT.
-                
-            PERFORM 220-PRINT-HEADING-LINES.
-                
-                
-                
-                
-        110-PROCESS.
-        
-        MOVE ZEROS TO WS-POINTS-EARNED.
-        MOVE ZEROS TO WS-TOTAL-CREDITS.
-        MOVE ZEROS TO WS-STUD-AGE.
-
-        
-            
-            PERFORM  VARYING SMSTINDX FROM 1 BY 1
-                  UNTIL SMSTINDX >= SM-NUM-CRS-COMPLTD
-                     
-                SET group-x TO 1
-
-                    SEARCH GRADE  VARYING group-x
-                            AT END
-                                MOVE N TO RECORD-FOUND
-                        WHEN SM-PERCENTAGE-EARNED > GRADE
-                            ADD (SM-COURSE-CREDITS (SMSTINDX) * POINTS (GROUP-X) ) TO WS-POINTS-EARNED
-                            ADD (SM-COURSE-CREDITS (SMSTINDX) TO WS-TOTAL-CREDITS
-                        
-                        
-                        
-                        
-                    END-SEARCH	 
-            END-PERFORM.
-            
-            COMPUTE WS-TOTAL-GPA = (WS-POINTS-EARNED / WS-TOTAL-CREDITS).
-            
-            
-            CALL AGESUBP USING SM-DATE-OF-BIRTH 
-                                WS-STUD-AGE.
-                                
-                                
-               SET AGE-X TO 1                 
-             SEARCH AGE VARYING AGE-X
-                        AT END
-                            MOVE N TO RECORD-FOUND
-                        WHEN WS-STUD-AGE <= HIGH-AGE (AGE-X)
-
-                                SET GPA-X TO 1
-                                SEARCH GPA-LEVEL VARYING GPA-X
-                                      AT END                                 
-                                         MOVE N TO RECORD-FOUND
-                                      WHEN WS-TOTAL-GPA >= LOW-GPA (AGE-X GPA-X)
-                                        ADD 1 TO TALLY
-                                END-SEARCH
-              END-SEARCH.                                     
-                                          
-                
+           MOVE CD-MONTH   TO EXH-MONTH.
+           MOVE CD-DAY     TO EXH-DAY.
+           MOVE CD-YEAR    TO EXH-YEAR.
+           MOVE CD-MONTH   TO PRH-MONTH.
+           MOVE CD-DAY     TO PRH-DAY.
+           MOVE CD-YEAR    TO PRH-YEAR.
+
+           OPEN INPUT STUDENT-FILE.
+
+           PERFORM 120-LOAD-AGE-BRACKETS.
+           PERFORM 130-LOAD-GRADE-TABLE.
+           PERFORM 140-CHECK-FOR-RESTART.
+
+           IF RESTART-CHECKPOINT-FOUND
+               OPEN EXTEND GPA-REPORT
+                           EXCEPTION-REPORT
+                           DEANS-LIST-FILE
+                           PROBATION-REPORT
+           ELSE
+               OPEN OUTPUT GPA-REPORT
+                           EXCEPTION-REPORT
+                           DEANS-LIST-FILE
+                           PROBATION-REPORT
+           END-IF.
+
+           IF NOT RESTART-CHECKPOINT-FOUND
+               PERFORM 220-PRINT-HEADING-LINES
+
+               MOVE EXCEPTION-HEADING-LINE TO EXCP-REC
+               WRITE EXCP-REC AFTER PAGE
+
+               MOVE PROBATION-HEADING-LINE TO PROB-REC
+               WRITE PROB-REC AFTER PAGE
+               MOVE PROBATION-COLUMN-LINE TO PROB-REC
+               WRITE PROB-REC AFTER 2
+           END-IF.
+
+
+       120-LOAD-AGE-BRACKETS.
+
+           OPEN INPUT AGE-PARM-FILE.
+
+           IF WS-AGEPARM-STATUS NOT = '00'
+               DISPLAY '******************************'
+               DISPLAY ' 120-LOAD-AGE-BRACKETS'
+               DISPLAY ' ERROR OPENING THE AGE PARAMETER FILE'
+               DISPLAY ' FILE STATUS IS ', WS-AGEPARM-STATUS
+               DISPLAY '*******************************'
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL AGE-PARM-EOF
+               READ AGE-PARM-FILE
+                   AT END
+                       SET AGE-PARM-EOF TO TRUE
+               END-READ
+               IF NOT AGE-PARM-EOF
+                   ADD 1 TO WS-NUM-AGE-BRACKETS
+                   IF WS-NUM-AGE-BRACKETS > 10
+                       DISPLAY '******************************'
+                       DISPLAY ' 120-LOAD-AGE-BRACKETS'
+                       DISPLAY ' TOO MANY AGE BRACKETS IN AGEPARM -'
+                       DISPLAY ' MAXIMUM IS 10'
+                       DISPLAY '*******************************'
+                       STOP RUN
+                   END-IF
+                   MOVE AP-HIGH-AGE TO HIGH-AGE (WS-NUM-AGE-BRACKETS)
+                   MOVE AP-CAPTION  TO AGE-CAPTION (WS-NUM-AGE-BRACKETS)
+                   PERFORM VARYING GPA-X FROM 1 BY 1 UNTIL GPA-X > 7
+                       MOVE GPA-BREAKPOINT (GPA-X)
+                           TO LOW-GPA (WS-NUM-AGE-BRACKETS GPA-X)
+                       MOVE ZERO TO WS-TALLY (WS-NUM-AGE-BRACKETS GPA-X)
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           CLOSE AGE-PARM-FILE.
+
+
+       130-LOAD-GRADE-TABLE.
+
+           OPEN INPUT GRADE-PARM-FILE.
+
+           IF WS-GRDPARM-STATUS NOT = '00'
+               DISPLAY '******************************'
+               DISPLAY ' 130-LOAD-GRADE-TABLE'
+               DISPLAY ' ERROR OPENING THE GRADE PARAMETER FILE'
+               DISPLAY ' FILE STATUS IS ', WS-GRDPARM-STATUS
+               DISPLAY '*******************************'
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL GRADE-PARM-EOF
+               READ GRADE-PARM-FILE
+                   AT END
+                       SET GRADE-PARM-EOF TO TRUE
+               END-READ
+               IF NOT GRADE-PARM-EOF
+                   ADD 1 TO WS-NUM-GRADES
+                   IF WS-NUM-GRADES > 9
+                       DISPLAY '******************************'
+                       DISPLAY ' 130-LOAD-GRADE-TABLE'
+                       DISPLAY ' TOO MANY GRADE BANDS IN GRDPARM -'
+                       DISPLAY ' MAXIMUM IS 9'
+                       DISPLAY '*******************************'
+                       STOP RUN
+                   END-IF
+                   MOVE GP-GRADE  TO GRADE  (WS-NUM-GRADES)
+                   MOVE GP-POINTS TO POINTS (WS-NUM-GRADES)
+                   MOVE GP-LETTER TO LETTER (WS-NUM-GRADES)
+               END-IF
+           END-PERFORM.
+
+           CLOSE GRADE-PARM-FILE.
+
+
+       140-CHECK-FOR-RESTART.
+
+           OPEN I-O CHECKPOINT-FILE.
+
+           IF WS-CHKPT-STATUS = '35'
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+           MOVE "CHECKPOINT" TO CHK-TYPE.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CHK-LAST-STUDENT-ID > ZERO
+                       MOVE CHK-LAST-STUDENT-ID TO WS-RESTART-KEY
+                       SET RESTART-CHECKPOINT-FOUND TO TRUE
+                       MOVE CHK-RECORDS-READ TO WS-RECORDS-READ
+                       MOVE CHK-RECORDS-PROCESSED
+                           TO WS-RECORDS-PROCESSED
+                       MOVE CHK-REJ-ZERO-CREDIT TO WS-REJ-ZERO-CREDIT
+                       MOVE CHK-REJ-UNMATCHED-AGE
+                           TO WS-REJ-UNMATCHED-AGE
+                       MOVE CHK-REJ-UNMATCHED-GRADE
+                           TO WS-REJ-UNMATCHED-GRADE
+                       MOVE ZERO TO WS-TALLY-IDX
+                       PERFORM VARYING AGE-X FROM 1 BY 1
+                               UNTIL AGE-X > WS-NUM-AGE-BRACKETS
+                           PERFORM VARYING GPA-X FROM 1 BY 1
+                                   UNTIL GPA-X > 7
+                               ADD 1 TO WS-TALLY-IDX
+                               MOVE CHK-TALLY-TBL (WS-TALLY-IDX)
+                                   TO WS-TALLY (AGE-X GPA-X)
+                           END-PERFORM
+                       END-PERFORM
+                       DISPLAY '******************************'
+                       DISPLAY ' 140-CHECK-FOR-RESTART'
+                       DISPLAY ' RESUMING AFTER STUDENT ID ',
+                               WS-RESTART-KEY
+                       DISPLAY '*******************************'
+                   END-IF
+           END-READ.
+
+
+       150-WRITE-CHECKPOINT.
+
+           MOVE "CHECKPOINT" TO CHK-TYPE.
+           MOVE SM-STUDENT-ID TO CHK-LAST-STUDENT-ID.
+           MOVE WS-RECORDS-READ TO CHK-RECORDS-READ.
+           MOVE WS-RECORDS-PROCESSED TO CHK-RECORDS-PROCESSED.
+           MOVE WS-REJ-ZERO-CREDIT TO CHK-REJ-ZERO-CREDIT.
+           MOVE WS-REJ-UNMATCHED-AGE TO CHK-REJ-UNMATCHED-AGE.
+           MOVE WS-REJ-UNMATCHED-GRADE TO CHK-REJ-UNMATCHED-GRADE.
+
+           MOVE ZERO TO WS-TALLY-IDX.
+           PERFORM VARYING AGE-X FROM 1 BY 1
+                   UNTIL AGE-X > WS-NUM-AGE-BRACKETS
+               PERFORM VARYING GPA-X FROM 1 BY 1 UNTIL GPA-X > 7
+                   ADD 1 TO WS-TALLY-IDX
+                   MOVE WS-TALLY (AGE-X GPA-X)
+                       TO CHK-TALLY-TBL (WS-TALLY-IDX)
+               END-PERFORM
+           END-PERFORM.
+
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+
+       160-CLEAR-CHECKPOINT.
+
+           MOVE "CHECKPOINT" TO CHK-TYPE.
+           MOVE ZERO TO CHK-LAST-STUDENT-ID.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-REWRITE.
+
+
+
+       110-PROCESS.
+
+           MOVE ZEROS TO WS-POINTS-EARNED.
+           MOVE ZEROS TO WS-TOTAL-CREDITS.
+           MOVE ZEROS TO WS-STUD-AGE.
+           MOVE "N" TO WS-STUDENT-TALLIED.
+           MOVE "N" TO WS-AGE-MATCH-SWITCH.
+
+
+           PERFORM  VARYING SMSTINDX FROM 1 BY 1
+                   UNTIL SMSTINDX > SM-NUM-CRS-COMPLTD
+
+               SET GROUP-X TO 1
+
+               SEARCH GRADE-TBL VARYING GROUP-X
+                   AT END
+                       ADD 1 TO WS-REJ-UNMATCHED-GRADE
+                       MOVE SM-STUDENT-ID TO EXCP-STUDENT-ID
+                       STRING "COURSE " DELIMITED BY SIZE
+                              SM-COURSE-ID (SMSTINDX) DELIMITED BY SIZE
+                              " PCT " DELIMITED BY SIZE
+                              SM-PERCENTAGE-EARNED (SMSTINDX)
+                                 DELIMITED BY SIZE
+                              " UNMATCHED TO ANY GRADE BAND"
+                                 DELIMITED BY SIZE
+                              INTO EXCP-MESSAGE
+                       MOVE EXCEPTION-DETAIL-LINE TO EXCP-REC
+                       WRITE EXCP-REC
+                   WHEN SM-PERCENTAGE-EARNED (SMSTINDX) >
+                           GRADE (GROUP-X)
+                       COMPUTE WS-POINTS-EARNED = WS-POINTS-EARNED +
+                           (SM-COURSE-CREDITS (SMSTINDX) *
+                            POINTS (GROUP-X))
+                       ADD SM-COURSE-CREDITS (SMSTINDX)
+                           TO WS-TOTAL-CREDITS
+               END-SEARCH
+           END-PERFORM.
+
+           IF WS-TOTAL-CREDITS = ZERO
+               ADD 1 TO WS-REJ-ZERO-CREDIT
+               MOVE SM-STUDENT-ID TO EXCP-STUDENT-ID
+               MOVE "ZERO CREDITS COMPLETED - EXCLUDED FROM GPA CALC"
+                   TO EXCP-MESSAGE
+               MOVE EXCEPTION-DETAIL-LINE TO EXCP-REC
+               WRITE EXCP-REC
+           ELSE
+               COMPUTE WS-TOTAL-GPA =
+                   (WS-POINTS-EARNED / WS-TOTAL-CREDITS)
+
+               IF WS-TOTAL-GPA >= WS-DEANS-GPA-THRESHOLD
+                       AND WS-TOTAL-CREDITS >= WS-DEANS-MIN-CREDITS
+                   MOVE SM-STUDENT-ID   TO DL-STUDENT-ID
+                   MOVE SM-STUDENT-NAME TO DL-STUDENT-NAME
+                   MOVE WS-TOTAL-GPA    TO DL-TOTAL-GPA
+                   MOVE WS-TOTAL-CREDITS TO DL-TOTAL-CREDITS
+                   WRITE DEANS-LIST-RECORD
+               END-IF
+
+               CALL "AGESUBP" USING SM-DATE-OF-BIRTH
+                                   WS-STUD-AGE
+
+               SET AGE-X TO 1
+               SEARCH AGE VARYING AGE-X
+                   AT END
+                       ADD 1 TO WS-REJ-UNMATCHED-AGE
+                       MOVE SM-STUDENT-ID TO EXCP-STUDENT-ID
+                       MOVE "STUDENT AGE UNMATCHED TO ANY AGE CATEGORY"
+                           TO EXCP-MESSAGE
+                       MOVE EXCEPTION-DETAIL-LINE TO EXCP-REC
+                       WRITE EXCP-REC
+                   WHEN WS-STUD-AGE <= HIGH-AGE (AGE-X)
+                       MOVE "Y" TO WS-AGE-MATCH-SWITCH
+
+                       SET GPA-X TO 1
+                       SEARCH GPA-LEVEL VARYING GPA-X
+                           WHEN WS-TOTAL-GPA >= LOW-GPA (AGE-X GPA-X)
+                               ADD 1 TO WS-TALLY (AGE-X GPA-X)
+                               MOVE "Y" TO WS-STUDENT-TALLIED
+                       END-SEARCH
+               END-SEARCH
+
+               IF WS-TOTAL-GPA < WS-PROBATION-THRESHOLD
+                   MOVE SM-STUDENT-ID TO PR-STUDENT-ID
+                   IF AGE-WAS-MATCHED
+                       MOVE AGE-CAPTION (AGE-X) TO PR-AGE-CATEGORY
+                   ELSE
+                       MOVE "AGE UNKNOWN" TO PR-AGE-CATEGORY
+                   END-IF
+                   MOVE WS-TOTAL-GPA TO PR-GPA
+                   MOVE PROBATION-DETAIL-LINE TO PROB-REC
+                   WRITE PROB-REC
+               END-IF
+
+               IF STUDENT-WAS-TALLIED
+                   ADD 1 TO WS-RECORDS-PROCESSED
+               END-IF
+           END-IF.
 
 
 
@@ -357,34 +705,70 @@
 
 
            MOVE 2 TO SPACE-CONTROL.
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
-           
 
 
+       225-PRINT-DETAIL-LINES.
+
+           MOVE AGE-CAPTION (AGE-X) TO DL-GPA-RANGE-CAPTION.
+
+           PERFORM VARYING GPA-X FROM 1 BY 1 UNTIL GPA-X > 7
+               MOVE WS-TALLY (AGE-X GPA-X) TO DL-NUMBER-STUDENTS (GPA-X)
+           END-PERFORM.
+
+           MOVE DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER SPACE-CONTROL.
+           MOVE 1 TO SPACE-CONTROL.
+
+
+       230-PRINT-TOTAL-LINE.
+
+           PERFORM VARYING GPA-X FROM 1 BY 1 UNTIL GPA-X > 7
+               MOVE ZERO TO WS-TOTAL-ACCUM
+               PERFORM VARYING AGE-X FROM 1 BY 1
+                       UNTIL AGE-X > WS-NUM-AGE-BRACKETS
+                   ADD WS-TALLY (AGE-X GPA-X) TO WS-TOTAL-ACCUM
+               END-PERFORM
+               MOVE WS-TOTAL-ACCUM TO TL-NUMBER-STUDENTS (GPA-X)
+           END-PERFORM.
+
+           MOVE STUDENT-TOTAL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER 2.
+
+
+       240-PRINT-TRAILER.
+
+           COMPUTE WS-RECORDS-REJECTED =
+               WS-REJ-ZERO-CREDIT + WS-REJ-UNMATCHED-AGE.
+
+           MOVE TRAILER-HEADING-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER PAGE.
+
+           MOVE "RECORDS READ" TO TR-CAPTION.
+           MOVE WS-RECORDS-READ TO TR-COUNT.
+           MOVE TRAILER-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER 2.
+
+           MOVE "RECORDS PROCESSED" TO TR-CAPTION.
+           MOVE WS-RECORDS-PROCESSED TO TR-COUNT.
+           MOVE TRAILER-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER 1.
+
+           MOVE "RECORDS REJECTED - ZERO CREDITS" TO TR-CAPTION.
+           MOVE WS-REJ-ZERO-CREDIT TO TR-COUNT.
+           MOVE TRAILER-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER 1.
+
+           MOVE "RECORDS REJECTED - UNMATCHED AGE" TO TR-CAPTION.
+           MOVE WS-REJ-UNMATCHED-AGE TO TR-COUNT.
+           MOVE TRAILER-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER 1.
+
+           MOVE "TOTAL STUDENT RECORDS REJECTED" TO TR-CAPTION.
+           MOVE WS-RECORDS-REJECTED TO TR-COUNT.
+           MOVE TRAILER-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER 1.
+
+           MOVE "COURSES UNMATCHED TO GRADE BAND" TO TR-CAPTION.
+           MOVE WS-REJ-UNMATCHED-GRADE TO TR-COUNT.
+           MOVE TRAILER-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER 2.
