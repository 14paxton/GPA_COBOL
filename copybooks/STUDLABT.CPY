@@ -0,0 +1,15 @@
+      *****************************************************
+      *  STUDLABT - STUDENT MASTER FILE RECORD LAYOUT      *
+      *  COPY KC2477.SHARED.COBOL.STUDGPA(STUDLABT)        *
+      *****************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID            PIC 9(09).
+           05  SM-STUDENT-NAME           PIC X(30).
+           05  SM-DATE-OF-BIRTH          PIC 9(08).
+           05  SM-NUM-CRS-COMPLTD        PIC 9(02).
+           05  SM-COURSE-TBL OCCURS 1 TO 30 TIMES
+                       DEPENDING ON SM-NUM-CRS-COMPLTD
+                       INDEXED BY SMSTINDX.
+               10  SM-COURSE-ID              PIC X(06).
+               10  SM-COURSE-CREDITS         PIC 9V9.
+               10  SM-PERCENTAGE-EARNED      PIC 999.
